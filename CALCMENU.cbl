@@ -0,0 +1,161 @@
+000010*****************************************************************
+000020* PROGRAM-ID: CalcMenuProgram
+000030* AUTHOR:     D. Naidoo, Batch Systems Support
+000040* INSTALLATION: Regional Data Processing Centre
+000050* DATE-WRITTEN: 2026-08-08
+000060*
+000070* REMARKS.
+000080*     Front-end menu for the calculator family.  Lets the
+000090*     operator choose interactive calculation, an overnight-style
+000100*     batch run, or the daily summary report from one screen,
+000110*     instead of always starting CalculatorProgram's own prompt.
+000120*     Each choice is a plain CALL to the appropriate subprogram
+000130*     with a passed-back return code; this program owns none of
+000140*     the calculation, batch, or reporting logic itself.  A
+000150*     return code of 1 means that subprogram's run completed but
+000160*     had rejected entries (see the suspense file); a return code
+000170*     of 2 means the subprogram could not complete its run at all
+000180*     (a fatal setup error, or an exhausted input stream) and the
+000190*     suspense file is not the relevant place to look - both are
+000200*     flagged to the operator with distinct notes before the menu
+000210*     is redisplayed.
+000220*
+000230* MODIFICATION HISTORY.
+000240*     2026-08-08  DN  Original menu driver.
+000250*     2026-08-08  DN  Now checks WS-SUB-RETURN-CODE after each
+000260*                      CALL and displays a note when a run came
+000270*                      back with rejected entries.
+000280*     2026-08-09  DN  1000-PROCESS-CHOICE's menu-choice re-prompt
+000290*                      had no bound, so a closed/EOF input stream
+000300*                      (or an operator who cannot enter 1-4) spun
+000310*                      this paragraph forever re-ACCEPTing the
+000320*                      same invalid value.  It now ends the menu
+000330*                      after WS-MAX-INVALID-ATTEMPTS consecutive
+000340*                      invalid choices instead of looping
+000350*                      unconditionally.  Also split
+000353*                      1200-CHECK-RETURN-CODE's single "rejected
+000356*                      entries" note into two distinct notes, one
+000370*                      per return code, since CalcBatchDriver and
+000380*                      CalcSummaryReport now use a separate code
+000390*                      (2) for a fatal setup failure (e.g. the
+000400*                      input file for that run was never found)
+000410*                      so the operator is not sent to check the
+000420*                      suspense file for a run that never
+000430*                      actually produced any rejects.
+000440*****************************************************************
+000450 IDENTIFICATION DIVISION.
+000460 PROGRAM-ID. CalcMenuProgram.
+000470 AUTHOR. D. NAIDOO.
+000480 INSTALLATION. REGIONAL DATA PROCESSING CENTRE.
+000490 DATE-WRITTEN. 08-08-2026.
+000500 DATE-COMPILED.
+000510
+000520 DATA DIVISION.
+000530 WORKING-STORAGE SECTION.
+000540*****************************************************************
+000550*    WORKING STORAGE - MENU CONTROL FIELDS
+000560*****************************************************************
+000570 77  WS-SUB-RETURN-CODE           PIC 9(04) COMP.
+000580 77  WS-MAX-INVALID-ATTEMPTS      PIC 9(02) VALUE 5.
+000590 77  WS-INVALID-CHOICE-COUNT      PIC 9(02) VALUE ZERO.
+000600
+000610 01  WS-MENU-CHOICE               PIC X(01).
+000620     88  WS-CHOICE-INTERACTIVE        VALUE "1".
+000630     88  WS-CHOICE-BATCH               VALUE "2".
+000640     88  WS-CHOICE-REPORTS             VALUE "3".
+000650     88  WS-CHOICE-EXIT                 VALUE "4".
+000660     88  WS-CHOICE-VALID                VALUE "1" "2" "3" "4".
+000670
+000680 01  WS-EXIT-SWITCH                PIC X(01).
+000690     88  WS-EXIT-REQUESTED             VALUE "Y".
+000700     88  WS-EXIT-NOT-REQUESTED         VALUE "N".
+000710
+000720*****************************************************************
+000730*    0000-MAINLINE
+000740*****************************************************************
+000750 PROCEDURE DIVISION.
+000760 0000-MAINLINE.
+000770     SET WS-EXIT-NOT-REQUESTED TO TRUE.
+000780     PERFORM 1000-PROCESS-CHOICE THRU 1000-EXIT
+000790         UNTIL WS-EXIT-REQUESTED.
+000800     DISPLAY "Calculator menu terminated".
+000810     STOP RUN.
+000820
+000830*****************************************************************
+000840*    1000-PROCESS-CHOICE
+000850*    Displays the menu, reads one choice, and dispatches to the
+000860*    matching subprogram.  An unrecognized choice is re-prompted,
+000870*    up to WS-MAX-INVALID-ATTEMPTS consecutive times; beyond that
+000880*    the menu assumes the input stream cannot supply a usable
+000890*    choice (e.g. it has hit EOF) and ends the program instead of
+000900*    re-prompting forever.
+000910*****************************************************************
+000920 1000-PROCESS-CHOICE.
+000930     PERFORM 1100-DISPLAY-MENU THRU 1100-EXIT.
+000940     ACCEPT WS-MENU-CHOICE.
+000950
+000960     IF NOT WS-CHOICE-VALID
+000970         ADD 1 TO WS-INVALID-CHOICE-COUNT
+000980         IF WS-INVALID-CHOICE-COUNT > WS-MAX-INVALID-ATTEMPTS
+000990             DISPLAY "Too many invalid entries - ending menu"
+001000             SET WS-EXIT-REQUESTED TO TRUE
+001010         ELSE
+001020             DISPLAY "Invalid choice - please select 1 through 4"
+001030         END-IF
+001040         GO TO 1000-EXIT
+001050     END-IF.
+001060     MOVE ZERO TO WS-INVALID-CHOICE-COUNT.
+001070
+001080     MOVE ZERO TO WS-SUB-RETURN-CODE.
+001090     EVALUATE TRUE
+001100         WHEN WS-CHOICE-INTERACTIVE
+001110             CALL "CalculatorProgram" USING WS-SUB-RETURN-CODE
+001120         WHEN WS-CHOICE-BATCH
+001130             CALL "CalcBatchDriver" USING WS-SUB-RETURN-CODE
+001140         WHEN WS-CHOICE-REPORTS
+001150             CALL "CalcSummaryReport" USING WS-SUB-RETURN-CODE
+001160         WHEN WS-CHOICE-EXIT
+001170             SET WS-EXIT-REQUESTED TO TRUE
+001180     END-EVALUATE.
+001190     PERFORM 1200-CHECK-RETURN-CODE THRU 1200-EXIT.
+001200 1000-EXIT.
+001210     EXIT.
+001220
+001230*****************************************************************
+001240*    1100-DISPLAY-MENU
+001250*****************************************************************
+001260 1100-DISPLAY-MENU.
+001270     DISPLAY " ".
+001280     DISPLAY "Calculator Menu".
+001290     DISPLAY "1. Interactive calculation".
+001300     DISPLAY "2. Batch run".
+001310     DISPLAY "3. Daily summary report".
+001320     DISPLAY "4. Exit".
+001330     DISPLAY "Enter your choice: ".
+001340 1100-EXIT.
+001350     EXIT.
+001360
+001370*****************************************************************
+001380*    1200-CHECK-RETURN-CODE
+001390*    A return code of 1 from the subprogram just CALLed means
+001400*    that run completed but had rejected entries - flag it here
+001410*    rather than leaving the operator to notice only by checking
+001420*    the suspense file on their own.  A return code of 2 means
+001430*    the run could not complete at all (a fatal setup error such
+001440*    as a missing input file, or an exhausted input stream), in
+001450*    which case the suspense file was never touched and the note
+001460*    says so instead of pointing the operator at it.
+001470*****************************************************************
+001480 1200-CHECK-RETURN-CODE.
+001490     EVALUATE WS-SUB-RETURN-CODE
+001500         WHEN 1
+001510             DISPLAY "Note: that run had rejected entries - see "
+001520                 "the suspense file"
+001530         WHEN 2
+001540             DISPLAY "Note: that run did not complete - see the "
+001550                 "error message displayed above"
+001560         WHEN OTHER
+001570             CONTINUE
+001580     END-EVALUATE.
+001590 1200-EXIT.
+001600     EXIT.
