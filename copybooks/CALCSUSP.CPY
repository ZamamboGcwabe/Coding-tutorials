@@ -0,0 +1,17 @@
+000010*****************************************************************
+000020* CALCSUSP.CPY
+000030* Suspense record for a calculation that could not be posted -
+000040* overflow, divide-by-zero, or an unrecognized operator.  Held
+000050* here for review and re-key rather than merely displayed and
+000060* lost.  The operand fields carry SIGN IS TRAILING SEPARATE so a
+000065* rejected negative entry reads as a plain trailing minus in the
+000066* flat file instead of a compiler-default overpunched digit.
+000070*****************************************************************
+000080 01  CALC-SUSPENSE-RECORD.
+000090         05  CS-TRANS-KEY            PIC 9(08).
+000100         05  CS-OPERAND1             PIC S9(7)V99
+000105             SIGN IS TRAILING SEPARATE CHARACTER.
+000110         05  CS-OPERATOR             PIC X(01).
+000120         05  CS-OPERAND2             PIC S9(7)V99
+000125             SIGN IS TRAILING SEPARATE CHARACTER.
+000130         05  CS-REJECT-REASON        PIC X(30).
