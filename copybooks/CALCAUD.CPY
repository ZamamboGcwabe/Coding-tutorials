@@ -0,0 +1,21 @@
+000010*****************************************************************
+000020* CALCAUD.CPY
+000030* Audit log record.  One entry is appended for every calculation
+000040* the compute engine performs, accepted or rejected, so a Result
+000050* questioned later can be reconciled against this trail.  The
+000055* signed fields carry SIGN IS TRAILING SEPARATE so a negative
+000056* adjustment reads as a plain trailing minus in the flat file
+000057* instead of a compiler-default overpunched digit.
+000060*****************************************************************
+000070 01  CALC-AUDIT-RECORD.
+000080         05  CA-LOG-DATE             PIC 9(08).
+000090         05  CA-LOG-TIME             PIC 9(08).
+000100         05  CA-OPERAND1             PIC S9(7)V99
+000105             SIGN IS TRAILING SEPARATE CHARACTER.
+000110         05  CA-OPERATOR             PIC X(01).
+000120         05  CA-OPERAND2             PIC S9(7)V99
+000125             SIGN IS TRAILING SEPARATE CHARACTER.
+000130         05  CA-RESULT               PIC S9(9)V99
+000135             SIGN IS TRAILING SEPARATE CHARACTER.
+000140         05  CA-STATUS-CODE          PIC X(01).
+000150         05  CA-REJECT-REASON        PIC X(30).
