@@ -0,0 +1,19 @@
+000010*****************************************************************
+000020* CALCSTAT.CPY
+000030* Daily summary statistics record, written by CalcBatchDriver
+000040* to CALC-STATS-FILE and read back by CalcSummaryReport.  One
+000050* detail record per operator type, plus a single trailer record
+000060* carrying the overall reject count.  CST-RESULT-SUM carries
+000065* SIGN IS TRAILING SEPARATE so a negative running total reads as
+000066* a plain trailing minus in the flat file instead of a
+000067* compiler-default overpunched digit.
+000070*****************************************************************
+000080 01  CALC-STATS-RECORD.
+000090         05  CST-REC-TYPE            PIC X(01).
+000100             88  CST-DETAIL                  VALUE "D".
+000110             88  CST-TRAILER                 VALUE "T".
+000120         05  CST-OPERATOR            PIC X(01).
+000130         05  CST-CALC-COUNT          PIC 9(07).
+000140         05  CST-RESULT-SUM          PIC S9(11)V99
+000145             SIGN IS TRAILING SEPARATE CHARACTER.
+000150         05  CST-REJECT-COUNT        PIC 9(07).
