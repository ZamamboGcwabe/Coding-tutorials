@@ -0,0 +1,22 @@
+000010*****************************************************************
+000020* CALCTRAN.CPY
+000030* Batch calculation transaction record - one calc per record,
+000040* read sequentially by CalcBatchDriver from CALC-TRANS-FILE.
+000045* CT-RUN-DATE is stamped by the extract job that builds a day's
+000046* CALCTRAN and is the same on every record in that file - it is
+000047* the run/batch identity a checkpoint is validated against on
+000048* restart, so a checkpoint left behind by an unrelated file
+000049* never gets silently honored against this one.  The operand
+000050* fields carry SIGN IS TRAILING SEPARATE so a non-COBOL extract
+000051* job can build this file with a plain trailing minus instead of
+000052* a compiler-default overpunched digit.
+000060*****************************************************************
+000070 01  CALC-TRANS-RECORD.
+000080         05  CT-TRANS-KEY            PIC 9(08).
+000090         05  CT-OPERAND1             PIC S9(7)V99
+000095             SIGN IS TRAILING SEPARATE CHARACTER.
+000100         05  CT-OPERATOR             PIC X(01).
+000105         05  CT-OPERAND2             PIC S9(7)V99
+000108             SIGN IS TRAILING SEPARATE CHARACTER.
+000110         05  CT-RUN-DATE             PIC 9(08).
+000115         05  FILLER                  PIC X(02).
