@@ -0,0 +1,17 @@
+000010*****************************************************************
+000020* CALCRSLT.CPY
+000030* Batch calculation result record, written by CalcBatchDriver
+000040* to CALC-RESULT-FILE for every accepted transaction.  The
+000045* signed fields carry SIGN IS TRAILING SEPARATE so a negative
+000046* Result reads as a plain trailing minus in the flat file
+000047* instead of a compiler-default overpunched digit.
+000050*****************************************************************
+000060 01  CALC-RESULT-RECORD.
+000070         05  CR-TRANS-KEY            PIC 9(08).
+000080         05  CR-OPERAND1             PIC S9(7)V99
+000085             SIGN IS TRAILING SEPARATE CHARACTER.
+000090         05  CR-OPERATOR             PIC X(01).
+000100         05  CR-OPERAND2             PIC S9(7)V99
+000105             SIGN IS TRAILING SEPARATE CHARACTER.
+000110         05  CR-RESULT               PIC S9(9)V99
+000115             SIGN IS TRAILING SEPARATE CHARACTER.
