@@ -0,0 +1,20 @@
+000010*****************************************************************
+000020* CALCGLFD.CPY
+000030* Outbound interface record read by the general ledger extract
+000040* job.  One record per accepted calculation Result that is to
+000050* flow into the next ledger posting run as an adjustment entry.
+000055* The signed fields carry SIGN IS TRAILING SEPARATE so the
+000056* extract job can read a negative adjustment as a plain trailing
+000057* minus instead of having to know GnuCOBOL's overpunch table.
+000060*****************************************************************
+000070 01  CALC-GLFEED-RECORD.
+000080         05  GL-TRANS-DATE           PIC 9(08).
+000090         05  GL-OPERAND1             PIC S9(7)V99
+000095             SIGN IS TRAILING SEPARATE CHARACTER.
+000100         05  GL-OPERATOR             PIC X(01).
+000110         05  GL-OPERAND2             PIC S9(7)V99
+000115             SIGN IS TRAILING SEPARATE CHARACTER.
+000120         05  GL-RESULT               PIC S9(9)V99
+000125             SIGN IS TRAILING SEPARATE CHARACTER.
+000130         05  GL-ACCOUNT-CODE         PIC X(10).
+000140         05  FILLER                  PIC X(10).
