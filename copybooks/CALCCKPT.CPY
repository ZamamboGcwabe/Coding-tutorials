@@ -0,0 +1,15 @@
+000010*****************************************************************
+000020* CALCCKPT.CPY
+000030* Checkpoint record for CalcBatchDriver.  Records the key of
+000040* the last transaction fully posted so a rerun of the batch
+000050* can resume after it instead of reprocessing the whole file.
+000055* CK-RUN-DATE carries the CT-RUN-DATE of the CALCTRAN this
+000056* checkpoint was posted against, so a restart can confirm the
+000057* checkpoint actually belongs to the file in front of it before
+000058* honoring it.
+000060*****************************************************************
+000070 01  CALC-CHECKPOINT-RECORD.
+000080         05  CK-LAST-TRANS-KEY       PIC 9(08).
+000085         05  CK-RUN-DATE             PIC 9(08).
+000090         05  CK-CHECKPOINT-DATE      PIC 9(08).
+000100         05  CK-CHECKPOINT-TIME      PIC 9(08).
