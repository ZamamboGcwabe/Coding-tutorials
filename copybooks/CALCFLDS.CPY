@@ -0,0 +1,23 @@
+000010*****************************************************************
+000020* CALCFLDS.CPY
+000030* Common calculation engine parameter record.  Passed by
+000040* reference between CalculatorProgram, CalcBatchDriver and
+000050* CalcComputeEngine so that all callers share one definition
+000060* of an operand/operator/result pair and its outcome.
+000070*****************************************************************
+000080 01  CALC-ENGINE-DATA.
+000090         05  CALC-OPERAND1           PIC S9(7)V99.
+000100         05  CALC-OPERATOR           PIC X(01).
+000110             88  CALC-OP-ADD                 VALUE "+".
+000120             88  CALC-OP-SUBTRACT            VALUE "-".
+000130             88  CALC-OP-MULTIPLY            VALUE "*".
+000140             88  CALC-OP-DIVIDE              VALUE "/".
+000150             88  CALC-OP-PERCENT             VALUE "%".
+000160             88  CALC-OP-MODULUS             VALUE "M".
+000170             88  CALC-OP-EXPONENT            VALUE "^".
+000180         05  CALC-OPERAND2           PIC S9(7)V99.
+000190         05  CALC-RESULT             PIC S9(9)V99.
+000200         05  CALC-STATUS-CODE        PIC X(01).
+000210             88  CALC-STATUS-ACCEPTED        VALUE "A".
+000220             88  CALC-STATUS-REJECTED        VALUE "R".
+000230         05  CALC-REJECT-REASON      PIC X(30).
