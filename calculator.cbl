@@ -1,53 +1,376 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CalculatorProgram.
-
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 Operand1     PIC 9(5).
-       01 Operator     PIC X.
-       01 Operand2     PIC 9(5).
-       01 Result       PIC 9(10).
-       01 Choice       PIC X.
-
-       PROCEDURE DIVISION.
-               DISPLAY "Simple Calculator".
-               DISPLAY "Enter the first operand: ".
-               ACCEPT Operand1.
-               DISPLAY "Enter operator (+, -, *, /): ".
-               ACCEPT Operator.
-               DISPLAY "Enter second operand: ".
-               ACCEPT Operand2.
-
-               COMPUTE Result = 0.
-
-               EVALUATE Operator
-                       WHEN "+"
-                               COMPUTE Result = Operand1 + Operand2
-                       WHEN "-"
-                               COMPUTE Result = Operand1 - Operand2
-                       WHEN "*"
-                               COMPUTE Result = Operand1 * Operand2
-                       WHEN "/"
-                               IF Operand2 = 0
-                                       DISPLAY "Division by 0 NULL"
-                               ELSE
-                                    COMPUTE Result = Operand1 / Operand2
-                               END-IF
-                       WHEN OTHER 
-                               DISPLAY "Invalid operator"
-               END-EVALUATE
-               
-               DISPLAY "Result: " Result.
-           
-               DISPLAY "Continue? (Y/N)".
-               ACCEPT Choice.
-           
-               IF Choice = "Y" OR Choice = "y" THEN
-                       PERFORM Program-Restart
-                   ELSE
-                           DISPLAY "Goodbye".
-               STOP RUN.
-
-       Program-Restart.
-           INITIALIZE Operand1 Operator Operand2 Result Choice.
+000010*****************************************************************
+000020* PROGRAM-ID: CalculatorProgram
+000030* AUTHOR:     D. Naidoo, Batch Systems Support
+000040* INSTALLATION: Regional Data Processing Centre
+000050* DATE-WRITTEN: 2024-02-11
+000060*
+000070* REMARKS.
+000080*     Interactive front end for the calculator family of
+000090*     programs.  Prompts for two operands and an operator,
+000100*     hands the arithmetic to CalcComputeEngine, and displays
+000110*     the Result.  Rejected entries are written to the
+000120*     suspense file for review instead of merely scrolling off
+000130*     the screen.  Invoked from CalcMenuProgram as a called
+000140*     subprogram; LS-RETURN-CODE comes back 1 if any entry was
+000150*     rejected during the session, 2 if the session had to be
+000160*     ended early because the operator/input stream could not
+000170*     produce a valid entry, 0 otherwise, so the menu can flag
+000180*     the difference to the operator instead of showing the
+000190*     same "see the suspense file" note for both.
+000200*
+000210* MODIFICATION HISTORY.
+000220*     2024-02-11  DN  Original single-calculation prompt loop.
+000230*     2026-08-08  DN  Widened Operand1/Operand2/Result to signed,
+000240*                      two-decimal fields for money-style figures
+000250*                      and refunds/corrections.
+000260*     2026-08-08  DN  Arithmetic and validation moved to the
+000270*                      shared CalcComputeEngine subprogram so
+000280*                      interactive and batch runs use identical
+000290*                      logic; added percentage, modulus and
+000300*                      exponent operators; rejected entries now
+000310*                      go to CALC-SUSPENSE-FILE.
+000320*     2026-08-08  DN  Added optional posting of accepted Results
+000330*                      to the GL feed interface file.
+000340*     2026-08-08  DN  Converted to a called subprogram, invoked
+000350*                      by CalcMenuProgram; restructured the
+000360*                      Continue Y/N prompt into a proper PERFORM
+000370*                      UNTIL loop and returns LS-RETURN-CODE
+000380*                      instead of driving its own STOP RUN.
+000390*     2026-08-08  DN  Renamed Program-Restart to 9000-RESTART to
+000400*                      match the numbered-paragraph convention
+000410*                      used everywhere else in this program;
+000420*                      LS-RETURN-CODE now actually reflects
+000430*                      whether the session had a rejected entry
+000440*                      instead of always coming back zero; the
+000450*                      session reject counter is reset on entry
+000460*                      since this program is CALLed repeatedly
+000470*                      from the menu without a CANCEL between
+000480*                      calls.
+000490*     2026-08-09  DN  The operand/operator re-prompt loop in
+000500*                      2100-ACCEPT-AND-VALIDATE and the Continue
+000510*                      Y/N re-prompt loop in 2400-CONFIRM-CONTINUE
+000520*                      had no bound, so a CALLer feeding this
+000530*                      program from a closed/EOF input stream (or
+000540*                      an operator who cannot produce a valid
+000550*                      entry) spun forever re-ACCEPTing the same
+000560*                      value.  Both loops now end the session
+000570*                      after WS-MAX-INVALID-ATTEMPTS consecutive
+000580*                      invalid entries instead of looping
+000590*                      unconditionally, and LS-RETURN-CODE comes
+000600*                      back 2 (distinct from the existing 1 for
+000610*                      "had rejected entries") so CalcMenuProgram
+000620*                      can tell an exhausted session apart from a
+000630*                      normal run that posted to the suspense
+000640*                      file.
+000650*****************************************************************
+000660 IDENTIFICATION DIVISION.
+000670 PROGRAM-ID. CalculatorProgram.
+000680 AUTHOR. D. NAIDOO.
+000690 INSTALLATION. REGIONAL DATA PROCESSING CENTRE.
+000700 DATE-WRITTEN. 02-11-2024.
+000710 DATE-COMPILED.
+000720
+000730 ENVIRONMENT DIVISION.
+000740 INPUT-OUTPUT SECTION.
+000750 FILE-CONTROL.
+000760     SELECT CALC-SUSPENSE-FILE
+000770         ASSIGN TO "CALCSUSP"
+000780         ORGANIZATION IS LINE SEQUENTIAL
+000790         FILE STATUS IS WS-SUSPENSE-FILE-STATUS.
+000800
+000810     SELECT CALC-GLFEED-FILE
+000820         ASSIGN TO "CALCGLFD"
+000830         ORGANIZATION IS LINE SEQUENTIAL
+000840         FILE STATUS IS WS-GLFEED-FILE-STATUS.
+000850
+000860 DATA DIVISION.
+000870 FILE SECTION.
+000880 FD  CALC-SUSPENSE-FILE
+000890     RECORDING MODE IS F.
+000900     COPY "CALCSUSP.CPY".
+000910
+000920 FD  CALC-GLFEED-FILE
+000930     RECORDING MODE IS F.
+000940     COPY "CALCGLFD.CPY".
+000950
+000960 WORKING-STORAGE SECTION.
+000970*****************************************************************
+000980*    WORKING STORAGE - CALCULATION FIELDS
+000990*****************************************************************
+001000     COPY "CALCFLDS.CPY".
+001010
+001020 77  WS-SUSPENSE-FILE-STATUS      PIC X(02).
+001030 77  WS-GLFEED-FILE-STATUS        PIC X(02).
+001040 77  WS-SUSPENSE-SEQ              PIC 9(08) VALUE ZERO.
+001050 77  WS-SESSION-REJECT-COUNT      PIC 9(04) VALUE ZERO.
+001060 77  WS-CURRENT-DATE              PIC 9(08).
+001070 77  WS-DISPLAY-RESULT            PIC -Z(8)9.99.
+001080 77  WS-MAX-INVALID-ATTEMPTS      PIC 9(02) VALUE 5.
+001090 77  WS-INVALID-ENTRY-COUNT       PIC 9(02) VALUE ZERO.
+001100 77  WS-INVALID-CONTINUE-COUNT    PIC 9(02) VALUE ZERO.
+001110
+001120 01  WS-INPUT-OPERAND1            PIC X(12).
+001130 01  WS-INPUT-OPERAND2            PIC X(12).
+001140
+001150 01  WS-CONTINUE-SWITCH           PIC X(01).
+001160     88  WS-CONTINUE-RUN              VALUE "Y" "y".
+001170     88  WS-STOP-RUN                  VALUE "N" "n".
+001180     88  WS-CONTINUE-VALID            VALUE "Y" "y" "N" "n".
+001190
+001200 01  WS-VALID-ENTRY-SWITCH        PIC X(01).
+001210     88  WS-ENTRY-VALID               VALUE "Y".
+001220     88  WS-ENTRY-INVALID             VALUE "N".
+001230
+001240 01  WS-POST-GLFEED-SWITCH        PIC X(01).
+001250     88  WS-POST-TO-GLFEED            VALUE "Y" "y".
+001260
+001270 LINKAGE SECTION.
+001280 01  LS-RETURN-CODE               PIC 9(04) COMP.
+001290
+001300*****************************************************************
+001310*    0000-MAINLINE
+001320*****************************************************************
+001330 PROCEDURE DIVISION USING LS-RETURN-CODE.
+001340 0000-MAINLINE.
+001350     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001360     PERFORM 2000-CALCULATE-ONE THRU 2000-EXIT
+001370         UNTIL WS-STOP-RUN.
+001380     IF WS-SESSION-REJECT-COUNT > ZERO AND LS-RETURN-CODE = ZERO
+001390         MOVE 1 TO LS-RETURN-CODE
+001400     END-IF.
+001410     DISPLAY "Goodbye".
+001420     GOBACK.
+001430
+001440*****************************************************************
+001450*    1000-INITIALIZE
+001460*****************************************************************
+001470 1000-INITIALIZE.
+001480     MOVE ZERO TO LS-RETURN-CODE.
+001490     MOVE ZERO TO WS-SESSION-REJECT-COUNT.
+001500     MOVE ZERO TO WS-INVALID-ENTRY-COUNT.
+001510     MOVE ZERO TO WS-INVALID-CONTINUE-COUNT.
+001520     DISPLAY "Simple Calculator".
+001530     SET WS-CONTINUE-RUN TO TRUE.
+001540     SET WS-ENTRY-INVALID TO TRUE.
+001550 1000-EXIT.
+001560     EXIT.
+001570
+001580*****************************************************************
+001590*    2000-CALCULATE-ONE
+001600*    Prompts for one calculation, validates the entry, calls the
+001610*    shared compute engine, and shows the operator the outcome,
+001620*    then asks whether to run another.  Either re-prompt loop can
+001630*    end the session early (WS-STOP-RUN) if the operator/input
+001640*    stream cannot produce a valid entry within
+001650*    WS-MAX-INVALID-ATTEMPTS tries.
+001660*****************************************************************
+001670 2000-CALCULATE-ONE.
+001680     PERFORM 2100-ACCEPT-AND-VALIDATE THRU 2100-EXIT
+001690         UNTIL WS-ENTRY-VALID OR WS-STOP-RUN.
+001700
+001710     IF WS-STOP-RUN
+001720         GO TO 2000-EXIT
+001730     END-IF.
+001740
+001750     CALL "CalcComputeEngine" USING CALC-ENGINE-DATA.
+001760
+001770     IF CALC-STATUS-ACCEPTED
+001780         MOVE CALC-RESULT TO WS-DISPLAY-RESULT
+001790         DISPLAY "Result: " WS-DISPLAY-RESULT
+001800         PERFORM 2300-OFFER-GLFEED THRU 2300-EXIT
+001810     ELSE
+001820         DISPLAY "Rejected: " CALC-REJECT-REASON
+001830         PERFORM 2200-WRITE-SUSPENSE THRU 2200-EXIT
+001840     END-IF.
+001850
+001860     MOVE SPACE TO WS-CONTINUE-SWITCH.
+001870     MOVE ZERO TO WS-INVALID-CONTINUE-COUNT.
+001880     PERFORM 2400-CONFIRM-CONTINUE THRU 2400-EXIT
+001890         UNTIL WS-CONTINUE-VALID.
+001900     IF WS-CONTINUE-RUN
+001910         PERFORM 9000-RESTART THRU 9000-EXIT
+001920     END-IF.
+001930 2000-EXIT.
+001940     EXIT.
+001950
+001960*****************************************************************
+001970*    2100-ACCEPT-AND-VALIDATE
+001980*    Operand1/Operand2 are ACCEPTed into alphanumeric buffers so
+001990*    a mistyped letter does not silently corrupt a numeric field,
+002000*    then tested and converted with FUNCTION TEST-NUMVAL and
+002010*    FUNCTION NUMVAL, which understand the sign and decimal point
+002020*    an operator actually types.  The operator symbol is checked
+002030*    against the same list the compute engine supports.  A bad
+002040*    entry is rejected here and re-prompted rather than passed on
+002050*    to the engine at all, up to WS-MAX-INVALID-ATTEMPTS times;
+002060*    2150-REJECT-ENTRY ends the session (WS-STOP-RUN) rather than
+002070*    re-prompt forever once that many consecutive entries have
+002080*    failed - an exhausted/closed input stream re-ACCEPTs the
+002090*    same blank or invalid value every time, so an unconditional
+002100*    retry loop here would spin CPU with no way out.
+002110*****************************************************************
+002120 2100-ACCEPT-AND-VALIDATE.
+002130     SET WS-ENTRY-VALID TO TRUE.
+002140
+002150     DISPLAY "Enter the first operand: ".
+002160     ACCEPT WS-INPUT-OPERAND1.
+002170     DISPLAY "Enter operator (+, -, *, /, %, M, ^): ".
+002180     ACCEPT CALC-OPERATOR.
+002190     DISPLAY "Enter second operand: ".
+002200     ACCEPT WS-INPUT-OPERAND2.
+002210
+002220     IF FUNCTION TEST-NUMVAL(WS-INPUT-OPERAND1) NOT = ZERO
+002230         DISPLAY "Invalid entry - Operand1 is not numeric"
+002240         PERFORM 2150-REJECT-ENTRY THRU 2150-EXIT
+002250         GO TO 2100-EXIT
+002260     END-IF.
+002270
+002280     IF FUNCTION TEST-NUMVAL(WS-INPUT-OPERAND2) NOT = ZERO
+002290         DISPLAY "Invalid entry - Operand2 is not numeric"
+002300         PERFORM 2150-REJECT-ENTRY THRU 2150-EXIT
+002310         GO TO 2100-EXIT
+002320     END-IF.
+002330
+002340     IF NOT CALC-OP-ADD AND NOT CALC-OP-SUBTRACT
+002350        AND NOT CALC-OP-MULTIPLY AND NOT CALC-OP-DIVIDE
+002360        AND NOT CALC-OP-PERCENT AND NOT CALC-OP-MODULUS
+002370        AND NOT CALC-OP-EXPONENT
+002380         DISPLAY "Invalid entry - unrecognized operator"
+002390         PERFORM 2150-REJECT-ENTRY THRU 2150-EXIT
+002400         GO TO 2100-EXIT
+002410     END-IF.
+002420
+002430     COMPUTE CALC-OPERAND1 = FUNCTION NUMVAL(WS-INPUT-OPERAND1)
+002440         ON SIZE ERROR
+002450             DISPLAY "Invalid entry - Operand1 is too large"
+002460             PERFORM 2150-REJECT-ENTRY THRU 2150-EXIT
+002470             GO TO 2100-EXIT
+002480     END-COMPUTE.
+002490     COMPUTE CALC-OPERAND2 = FUNCTION NUMVAL(WS-INPUT-OPERAND2)
+002500         ON SIZE ERROR
+002510             DISPLAY "Invalid entry - Operand2 is too large"
+002520             PERFORM 2150-REJECT-ENTRY THRU 2150-EXIT
+002530             GO TO 2100-EXIT
+002540     END-COMPUTE.
+002550
+002560     MOVE ZERO TO WS-INVALID-ENTRY-COUNT.
+002570 2100-EXIT.
+002580     EXIT.
+002590
+002600*****************************************************************
+002610*    2150-REJECT-ENTRY
+002620*    Common handling for every rejection branch in
+002630*    2100-ACCEPT-AND-VALIDATE: marks the entry invalid and counts
+002640*    it against WS-MAX-INVALID-ATTEMPTS consecutive failures.
+002650*    Once the limit is reached the session is ended (WS-STOP-RUN)
+002660*    instead of re-prompting again.
+002670*****************************************************************
+002680 2150-REJECT-ENTRY.
+002690     SET WS-ENTRY-INVALID TO TRUE.
+002700     ADD 1 TO WS-INVALID-ENTRY-COUNT.
+002710     IF WS-INVALID-ENTRY-COUNT > WS-MAX-INVALID-ATTEMPTS
+002720         DISPLAY "Too many invalid entries - ending session"
+002730         SET WS-STOP-RUN TO TRUE
+002740         IF LS-RETURN-CODE = ZERO
+002750             MOVE 2 TO LS-RETURN-CODE
+002760         END-IF
+002770     END-IF.
+002780 2150-EXIT.
+002790     EXIT.
+002800
+002810*****************************************************************
+002820*    2200-WRITE-SUSPENSE
+002830*    Routes a rejected interactive entry to the suspense file
+002840*    for review and re-key, instead of only DISPLAYing it.
+002850*****************************************************************
+002860 2200-WRITE-SUSPENSE.
+002870     ADD 1 TO WS-SUSPENSE-SEQ.
+002880     ADD 1 TO WS-SESSION-REJECT-COUNT.
+002890     MOVE WS-SUSPENSE-SEQ    TO CS-TRANS-KEY.
+002900     MOVE CALC-OPERAND1      TO CS-OPERAND1.
+002910     MOVE CALC-OPERATOR      TO CS-OPERATOR.
+002920     MOVE CALC-OPERAND2      TO CS-OPERAND2.
+002930     MOVE CALC-REJECT-REASON TO CS-REJECT-REASON.
+002940
+002950     OPEN EXTEND CALC-SUSPENSE-FILE.
+002960     IF WS-SUSPENSE-FILE-STATUS = "35"
+002970         OPEN OUTPUT CALC-SUSPENSE-FILE
+002980     END-IF.
+002990     WRITE CALC-SUSPENSE-RECORD.
+003000     CLOSE CALC-SUSPENSE-FILE.
+003010 2200-EXIT.
+003020     EXIT.
+003030
+003040*****************************************************************
+003050*    2300-OFFER-GLFEED
+003060*    Lets the operator post an accepted Result straight to the
+003070*    GL feed interface file instead of it being re-keyed by hand
+003080*    into the ledger system later.
+003090*****************************************************************
+003100 2300-OFFER-GLFEED.
+003110     DISPLAY "Post this result to the GL feed? (Y/N)".
+003120     ACCEPT WS-POST-GLFEED-SWITCH.
+003130
+003140     IF WS-POST-TO-GLFEED
+003150         MOVE SPACES TO CALC-GLFEED-RECORD
+003160         ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+003170         MOVE WS-CURRENT-DATE TO GL-TRANS-DATE
+003180         MOVE CALC-OPERAND1   TO GL-OPERAND1
+003190         MOVE CALC-OPERATOR   TO GL-OPERATOR
+003200         MOVE CALC-OPERAND2   TO GL-OPERAND2
+003210         MOVE CALC-RESULT     TO GL-RESULT
+003220         MOVE SPACES          TO GL-ACCOUNT-CODE
+003230
+003240         OPEN EXTEND CALC-GLFEED-FILE
+003250         IF WS-GLFEED-FILE-STATUS = "35"
+003260             OPEN OUTPUT CALC-GLFEED-FILE
+003270         END-IF
+003280         WRITE CALC-GLFEED-RECORD
+003290         CLOSE CALC-GLFEED-FILE
+003300     END-IF.
+003310 2300-EXIT.
+003320     EXIT.
+003330
+003340*****************************************************************
+003350*    2400-CONFIRM-CONTINUE
+003360*    Asks whether to run another calculation.  An answer other
+003370*    than Y/y/N/n is rejected and re-prompted here instead of
+003380*    falling through with WS-STOP-RUN still false, which would
+003390*    leave the mainline's PERFORM ... UNTIL WS-STOP-RUN looping
+003400*    forever on the same stale entry.  After
+003410*    WS-MAX-INVALID-ATTEMPTS consecutive bad answers the session
+003420*    is ended the same way a genuine "N" would, rather than
+003430*    re-prompting an exhausted/closed input stream forever.
+003440*****************************************************************
+003450 2400-CONFIRM-CONTINUE.
+003460     DISPLAY "Continue? (Y/N)".
+003470     ACCEPT WS-CONTINUE-SWITCH.
+003480     IF WS-CONTINUE-VALID
+003490         MOVE ZERO TO WS-INVALID-CONTINUE-COUNT
+003500     ELSE
+003510         ADD 1 TO WS-INVALID-CONTINUE-COUNT
+003520         IF WS-INVALID-CONTINUE-COUNT > WS-MAX-INVALID-ATTEMPTS
+003530             DISPLAY "Too many invalid entries - ending session"
+003540             SET WS-STOP-RUN TO TRUE
+003550             IF LS-RETURN-CODE = ZERO
+003560                 MOVE 2 TO LS-RETURN-CODE
+003570             END-IF
+003580         ELSE
+003590             DISPLAY "Invalid entry - please answer Y or N"
+003600         END-IF
+003610     END-IF.
+003620 2400-EXIT.
+003630     EXIT.
+003640
+003650*****************************************************************
+003660*    9000-RESTART
+003670*    Clears the calculation fields for another interactive round.
+003680*****************************************************************
+003690 9000-RESTART.
+003700     INITIALIZE CALC-ENGINE-DATA
+003710                WS-INPUT-OPERAND1
+003720                WS-INPUT-OPERAND2
+003730                WS-VALID-ENTRY-SWITCH
+003740                WS-POST-GLFEED-SWITCH.
+003750 9000-EXIT.
+003760     EXIT.
