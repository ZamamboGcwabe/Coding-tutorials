@@ -0,0 +1,224 @@
+000010*****************************************************************
+000020* PROGRAM-ID: CalcComputeEngine
+000030* AUTHOR:     D. Naidoo, Batch Systems Support
+000040* INSTALLATION: Regional Data Processing Centre
+000050* DATE-WRITTEN: 2026-08-08
+000060*
+000070* REMARKS.
+000080*     Single point of arithmetic for the calculator family of
+000090*     programs.  CalculatorProgram (interactive) and
+000100*     CalcBatchDriver (batch) both CALL this engine with a
+000110*     CALC-ENGINE-DATA record so that the same validation and
+000120*     the same EVALUATE Operator logic is applied no matter
+000130*     which front end drove the calculation, and so that every
+000140*     calculation - accepted or rejected - is written once to
+000150*     the audit log.
+000160*
+000170* MODIFICATION HISTORY.
+000180*     2026-08-08  DN  Original engine, split out of
+000190*                      CalculatorProgram's EVALUATE Operator
+000200*                      logic to be shared by batch and
+000210*                      interactive callers.
+000220*****************************************************************
+000230 IDENTIFICATION DIVISION.
+000240 PROGRAM-ID. CalcComputeEngine.
+000250 AUTHOR. D. NAIDOO.
+000260 INSTALLATION. REGIONAL DATA PROCESSING CENTRE.
+000270 DATE-WRITTEN. 08-08-2026.
+000280 DATE-COMPILED.
+000290
+000300 ENVIRONMENT DIVISION.
+000310 INPUT-OUTPUT SECTION.
+000320 FILE-CONTROL.
+000330     SELECT CALC-AUDIT-FILE
+000340         ASSIGN TO "CALCAUD"
+000350         ORGANIZATION IS LINE SEQUENTIAL
+000360         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+000370
+000380 DATA DIVISION.
+000390 FILE SECTION.
+000400 FD  CALC-AUDIT-FILE
+000410     RECORDING MODE IS F.
+000420     COPY "CALCAUD.CPY".
+000430
+000440 WORKING-STORAGE SECTION.
+000450*****************************************************************
+000460*    WORKING STORAGE - ENGINE CONTROL FIELDS
+000470*****************************************************************
+000480 77  WS-CURRENT-DATE             PIC 9(08).
+000490 77  WS-CURRENT-TIME             PIC 9(08).
+000500 77  WS-QUOTIENT                 PIC S9(9).
+000510 77  WS-AUDIT-FILE-STATUS        PIC X(02).
+000520
+000530 01  WS-VALIDATE-SWITCH          PIC X(01).
+000540     88  WS-INPUT-VALID              VALUE "Y".
+000550     88  WS-INPUT-INVALID             VALUE "N".
+000560
+000570 LINKAGE SECTION.
+000580     COPY "CALCFLDS.CPY".
+000590
+000600*****************************************************************
+000610*    0000-MAINLINE
+000620*    Validates the incoming operands and operator, performs the
+000630*    requested arithmetic, and logs the outcome, then returns
+000640*    control to the caller with CALC-ENGINE-DATA fully updated.
+000650*****************************************************************
+000660 PROCEDURE DIVISION USING CALC-ENGINE-DATA.
+000670 0000-MAINLINE.
+000680     PERFORM 1000-VALIDATE-INPUT THRU 1000-EXIT.
+000690     IF WS-INPUT-VALID
+000700         PERFORM 2000-COMPUTE-RESULT THRU 2000-EXIT
+000710     END-IF.
+000720     PERFORM 8000-WRITE-AUDIT-LOG THRU 8000-EXIT.
+000730     GOBACK.
+000740
+000750*****************************************************************
+000760*    1000-VALIDATE-INPUT
+000770*    Confirms both operands are numeric and the operator is one
+000780*    of the seven supported symbols before any COMPUTE is
+000790*    attempted.
+000800*****************************************************************
+000810 1000-VALIDATE-INPUT.
+000820     SET CALC-STATUS-ACCEPTED TO TRUE.
+000830     MOVE SPACES TO CALC-REJECT-REASON.
+000840     SET WS-INPUT-VALID TO TRUE.
+000850
+000860     IF CALC-OPERAND1 NOT NUMERIC
+000870         SET CALC-STATUS-REJECTED TO TRUE
+000880         SET WS-INPUT-INVALID TO TRUE
+000890         MOVE "OPERAND1 NOT NUMERIC" TO CALC-REJECT-REASON
+000900         GO TO 1000-EXIT
+000910     END-IF.
+000920
+000930     IF CALC-OPERAND2 NOT NUMERIC
+000940         SET CALC-STATUS-REJECTED TO TRUE
+000950         SET WS-INPUT-INVALID TO TRUE
+000960         MOVE "OPERAND2 NOT NUMERIC" TO CALC-REJECT-REASON
+000970         GO TO 1000-EXIT
+000980     END-IF.
+000990
+001000     IF NOT CALC-OP-ADD AND NOT CALC-OP-SUBTRACT
+001010        AND NOT CALC-OP-MULTIPLY AND NOT CALC-OP-DIVIDE
+001020        AND NOT CALC-OP-PERCENT AND NOT CALC-OP-MODULUS
+001030        AND NOT CALC-OP-EXPONENT
+001040         SET CALC-STATUS-REJECTED TO TRUE
+001050         SET WS-INPUT-INVALID TO TRUE
+001060         MOVE "INVALID OPERATOR" TO CALC-REJECT-REASON
+001070         GO TO 1000-EXIT
+001080     END-IF.
+001090 1000-EXIT.
+001100     EXIT.
+001110
+001120*****************************************************************
+001130*    2000-COMPUTE-RESULT
+001140*    The EVALUATE Operator logic.  Every arithmetic branch has
+001150*    an ON SIZE ERROR clause so an overflow is routed back to
+001160*    the caller as a rejection instead of leaving Result
+001170*    undefined.
+001180*****************************************************************
+001190 2000-COMPUTE-RESULT.
+001200     MOVE ZERO TO CALC-RESULT.
+001210
+001220     EVALUATE TRUE
+001230         WHEN CALC-OP-ADD
+001240             COMPUTE CALC-RESULT = CALC-OPERAND1 + CALC-OPERAND2
+001250                 ON SIZE ERROR
+001260                     PERFORM 2900-SIZE-ERROR THRU 2900-EXIT
+001270             END-COMPUTE
+001280
+001290         WHEN CALC-OP-SUBTRACT
+001300             COMPUTE CALC-RESULT = CALC-OPERAND1 - CALC-OPERAND2
+001310                 ON SIZE ERROR
+001320                     PERFORM 2900-SIZE-ERROR THRU 2900-EXIT
+001330             END-COMPUTE
+001340
+001350         WHEN CALC-OP-MULTIPLY
+001360             COMPUTE CALC-RESULT = CALC-OPERAND1 * CALC-OPERAND2
+001370                 ON SIZE ERROR
+001380                     PERFORM 2900-SIZE-ERROR THRU 2900-EXIT
+001390             END-COMPUTE
+001400
+001410         WHEN CALC-OP-DIVIDE
+001420             IF CALC-OPERAND2 = ZERO
+001430                 MOVE "DIVISION BY ZERO" TO CALC-REJECT-REASON
+001440                 SET CALC-STATUS-REJECTED TO TRUE
+001450             ELSE
+001460                 COMPUTE CALC-RESULT =
+001470                         CALC-OPERAND1 / CALC-OPERAND2
+001480                     ON SIZE ERROR
+001490                         PERFORM 2900-SIZE-ERROR THRU 2900-EXIT
+001500                 END-COMPUTE
+001510             END-IF
+001520
+001530         WHEN CALC-OP-PERCENT
+001540             COMPUTE CALC-RESULT ROUNDED =
+001550                     CALC-OPERAND1 * CALC-OPERAND2 / 100
+001560                 ON SIZE ERROR
+001570                     PERFORM 2900-SIZE-ERROR THRU 2900-EXIT
+001580             END-COMPUTE
+001590
+001600         WHEN CALC-OP-MODULUS
+001610             IF CALC-OPERAND2 = ZERO
+001620                 MOVE "DIVISION BY ZERO" TO CALC-REJECT-REASON
+001630                 SET CALC-STATUS-REJECTED TO TRUE
+001640             ELSE
+001650                 DIVIDE CALC-OPERAND1 BY CALC-OPERAND2
+001660                     GIVING WS-QUOTIENT
+001670                     REMAINDER CALC-RESULT
+001680                     ON SIZE ERROR
+001690                         PERFORM 2900-SIZE-ERROR THRU 2900-EXIT
+001700                 END-DIVIDE
+001710             END-IF
+001720
+001730         WHEN CALC-OP-EXPONENT
+001740             COMPUTE CALC-RESULT =
+001750                     CALC-OPERAND1 ** CALC-OPERAND2
+001760                 ON SIZE ERROR
+001770                     PERFORM 2900-SIZE-ERROR THRU 2900-EXIT
+001780             END-COMPUTE
+001790
+001800         WHEN OTHER
+001810             MOVE "INVALID OPERATOR" TO CALC-REJECT-REASON
+001820             SET CALC-STATUS-REJECTED TO TRUE
+001830     END-EVALUATE.
+001840 2000-EXIT.
+001850     EXIT.
+001860
+001870*****************************************************************
+001880*    2900-SIZE-ERROR
+001890*    Common ON SIZE ERROR handler for every COMPUTE/DIVIDE above.
+001900*****************************************************************
+001910 2900-SIZE-ERROR.
+001920     MOVE ZERO TO CALC-RESULT.
+001930     MOVE "RESULT OVERFLOW" TO CALC-REJECT-REASON.
+001940     SET CALC-STATUS-REJECTED TO TRUE.
+001950 2900-EXIT.
+001960     EXIT.
+001970
+001980*****************************************************************
+001990*    8000-WRITE-AUDIT-LOG
+002000*    Appends one record to CALC-AUDIT-FILE for this calculation,
+002010*    accepted or rejected, so a Result questioned later can be
+002020*    reconciled against the trail.
+002030*****************************************************************
+002040 8000-WRITE-AUDIT-LOG.
+002050     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+002060     ACCEPT WS-CURRENT-TIME FROM TIME.
+002070
+002080     MOVE WS-CURRENT-DATE   TO CA-LOG-DATE.
+002090     MOVE WS-CURRENT-TIME   TO CA-LOG-TIME.
+002100     MOVE CALC-OPERAND1     TO CA-OPERAND1.
+002110     MOVE CALC-OPERATOR     TO CA-OPERATOR.
+002120     MOVE CALC-OPERAND2     TO CA-OPERAND2.
+002130     MOVE CALC-RESULT       TO CA-RESULT.
+002140     MOVE CALC-STATUS-CODE  TO CA-STATUS-CODE.
+002150     MOVE CALC-REJECT-REASON TO CA-REJECT-REASON.
+002160
+002170     OPEN EXTEND CALC-AUDIT-FILE.
+002180     IF WS-AUDIT-FILE-STATUS = "35"
+002190         OPEN OUTPUT CALC-AUDIT-FILE
+002200     END-IF.
+002210     WRITE CALC-AUDIT-RECORD.
+002220     CLOSE CALC-AUDIT-FILE.
+002230 8000-EXIT.
+002240     EXIT.
