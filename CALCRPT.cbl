@@ -0,0 +1,222 @@
+000010*****************************************************************
+000020* PROGRAM-ID: CalcSummaryReport
+000030* AUTHOR:     D. Naidoo, Batch Systems Support
+000040* INSTALLATION: Regional Data Processing Centre
+000050* DATE-WRITTEN: 2026-08-08
+000060*
+000070* REMARKS.
+000080*     Reads the raw operator detail and trailer records left by
+000090*     CalcBatchDriver in CALC-STATS-FILE and formats them into a
+000100*     printable daily summary - calculation count and average
+000110*     Result by operator, plus the count of entries rejected -
+000120*     written to CALC-REPORT-FILE.  Called from CalcMenuProgram's
+000130*     "reports" option, or standalone after a batch run.  This is
+000140*     a batch-day summary only - interactive calculations are
+000150*     logged to CALC-AUDIT-FILE but never posted to CALC-STATS-
+000160*     FILE, so they are outside these totals.  LS-RETURN-CODE
+000170*     comes back 1 if the run being reported on had any rejects,
+000180*     2 if this program could not produce a report at all (no
+000190*     CALC-STATS-FILE to read), 0 otherwise.
+000191*
+000200* MODIFICATION HISTORY.
+000210*     2026-08-08  DN  Original report formatter.
+000220*     2026-08-08  DN  Widened the calc-count and reject-count
+000230*                      edited fields to hold the full width of
+000240*                      CST-CALC-COUNT/CST-REJECT-COUNT so a
+000250*                      seven-digit day no longer loses its
+000260*                      leading digit on the printed report;
+000270*                      LS-RETURN-CODE now reflects whether any
+000280*                      entries were rejected.
+000285*     2026-08-09  DN  The "CALCSTAT not found" fatal path returned
+000286*                      the same LS-RETURN-CODE of 1 as the normal
+000287*                      "this run's totals include rejects" path,
+000288*                      so CalcMenuProgram could not tell a report
+000289*                      that never ran apart from one that ran and
+000290*                      found rejects.  The fatal open failure now
+000291*                      returns 2 instead, leaving 1 meaning
+000292*                      exactly what it always has.
+000293*****************************************************************
+000300 IDENTIFICATION DIVISION.
+000310 PROGRAM-ID. CalcSummaryReport.
+000320 AUTHOR. D. NAIDOO.
+000330 INSTALLATION. REGIONAL DATA PROCESSING CENTRE.
+000340 DATE-WRITTEN. 08-08-2026.
+000350 DATE-COMPILED.
+000360
+000370 ENVIRONMENT DIVISION.
+000380 INPUT-OUTPUT SECTION.
+000390 FILE-CONTROL.
+000400     SELECT CALC-STATS-FILE
+000410         ASSIGN TO "CALCSTAT"
+000420         ORGANIZATION IS LINE SEQUENTIAL
+000430         FILE STATUS IS WS-STATS-FILE-STATUS.
+000440
+000450     SELECT CALC-REPORT-FILE
+000460         ASSIGN TO "CALCRPT"
+000470         ORGANIZATION IS LINE SEQUENTIAL
+000480         FILE STATUS IS WS-REPORT-FILE-STATUS.
+000490
+000500 DATA DIVISION.
+000510 FILE SECTION.
+000520 FD  CALC-STATS-FILE
+000530     RECORDING MODE IS F.
+000540     COPY "CALCSTAT.CPY".
+000550
+000560 FD  CALC-REPORT-FILE
+000570     RECORDING MODE IS F.
+000580 01  CALC-REPORT-LINE                PIC X(80).
+000590
+000600 WORKING-STORAGE SECTION.
+000610*****************************************************************
+000620*    WORKING STORAGE - CONTROL FIELDS
+000630*****************************************************************
+000640 77  WS-STATS-FILE-STATUS         PIC X(02).
+000650 77  WS-REPORT-FILE-STATUS        PIC X(02).
+000660 77  WS-CURRENT-DATE              PIC 9(08).
+000670 77  WS-AVERAGE-RESULT            PIC S9(11)V99.
+000680
+000690 01  WS-END-OF-FILE-SWITCH        PIC X(01).
+000700     88  WS-END-OF-FILE               VALUE "Y".
+000710     88  WS-NOT-END-OF-FILE           VALUE "N".
+000720
+000730 01  WS-REPORT-HEADING-1.
+000740     05  FILLER  PIC X(20) VALUE "DAILY CALCULATION SU".
+000750     05  FILLER  PIC X(20) VALUE "MMARY REPORT        ".
+000760     05  FILLER  PIC X(10) VALUE "RUN DATE: ".
+000770     05  WS-RH1-DATE PIC 9(08).
+000780     05  FILLER  PIC X(22) VALUE SPACES.
+000790
+000800 01  WS-REPORT-HEADING-2.
+000810     05  FILLER  PIC X(10) VALUE "OPERATOR  ".
+000820     05  FILLER  PIC X(12) VALUE "CALC COUNT  ".
+000830     05  FILLER  PIC X(18) VALUE "RESULT SUM        ".
+000840     05  FILLER  PIC X(18) VALUE "AVERAGE RESULT    ".
+000850     05  FILLER  PIC X(22) VALUE SPACES.
+000860
+000870 01  WS-REPORT-DETAIL-LINE.
+000880     05  WS-RD-OPERATOR      PIC X(10).
+000890     05  WS-RD-CALC-COUNT    PIC Z,ZZZ,ZZ9.
+000900     05  FILLER              PIC X(06) VALUE SPACES.
+000910     05  WS-RD-RESULT-SUM    PIC -Z(10)9.99.
+000920     05  FILLER              PIC X(04) VALUE SPACES.
+000930     05  WS-RD-AVERAGE       PIC -Z(10)9.99.
+000940     05  FILLER              PIC X(20) VALUE SPACES.
+000950
+000960 01  WS-REPORT-TRAILER-LINE.
+000970     05  FILLER          PIC X(20) VALUE "TOTAL CALCULATIONS: ".
+000980     05  WS-RT-CALC-COUNT    PIC Z,ZZZ,ZZ9.
+000990     05  FILLER              PIC X(10) VALUE SPACES.
+001000     05  FILLER              PIC X(18) VALUE "ENTRIES REJECTED: ".
+001010     05  WS-RT-REJECT-COUNT  PIC Z,ZZZ,ZZ9.
+001020     05  FILLER              PIC X(12) VALUE SPACES.
+001030
+001040 LINKAGE SECTION.
+001050 01  LS-RETURN-CODE               PIC 9(04) COMP.
+001060
+001070*****************************************************************
+001080*    0000-MAINLINE
+001090*****************************************************************
+001100 PROCEDURE DIVISION USING LS-RETURN-CODE.
+001110 0000-MAINLINE.
+001120     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001130     PERFORM 2000-FORMAT-ONE-STAT THRU 2000-EXIT
+001140         UNTIL WS-END-OF-FILE.
+001150     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001160     GOBACK.
+001170
+001180*****************************************************************
+001190*    1000-INITIALIZE
+001200*****************************************************************
+001210 1000-INITIALIZE.
+001220     MOVE ZERO TO LS-RETURN-CODE.
+001230     OPEN INPUT CALC-STATS-FILE.
+001240     IF WS-STATS-FILE-STATUS NOT = "00"
+001250         DISPLAY "CalcSummaryReport: no statistics available - "
+001260             "CALCSTAT not found"
+001270         MOVE 2 TO LS-RETURN-CODE
+001280         GOBACK
+001290     END-IF.
+001300     OPEN OUTPUT CALC-REPORT-FILE.
+001310
+001320     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+001330     MOVE WS-CURRENT-DATE TO WS-RH1-DATE.
+001340     MOVE WS-REPORT-HEADING-1 TO CALC-REPORT-LINE.
+001350     WRITE CALC-REPORT-LINE.
+001360     MOVE WS-REPORT-HEADING-2 TO CALC-REPORT-LINE.
+001370     WRITE CALC-REPORT-LINE.
+001380
+001390     SET WS-NOT-END-OF-FILE TO TRUE.
+001400     PERFORM 2100-READ-STAT THRU 2100-EXIT.
+001410 1000-EXIT.
+001420     EXIT.
+001430
+001440*****************************************************************
+001450*    2000-FORMAT-ONE-STAT
+001460*    A detail record becomes one printed line of operator counts
+001470*    and averages; the trailer record becomes the closing totals
+001480*    line.
+001490*****************************************************************
+001500 2000-FORMAT-ONE-STAT.
+001510     IF CST-DETAIL
+001520         PERFORM 2200-FORMAT-DETAIL THRU 2200-EXIT
+001530     ELSE
+001540         PERFORM 2300-FORMAT-TRAILER THRU 2300-EXIT
+001550     END-IF.
+001560     PERFORM 2100-READ-STAT THRU 2100-EXIT.
+001570 2000-EXIT.
+001580     EXIT.
+001590
+001600*****************************************************************
+001610*    2100-READ-STAT
+001620*****************************************************************
+001630 2100-READ-STAT.
+001640     READ CALC-STATS-FILE
+001650         AT END
+001660             SET WS-END-OF-FILE TO TRUE
+001670     END-READ.
+001680 2100-EXIT.
+001690     EXIT.
+001700
+001710*****************************************************************
+001720*    2200-FORMAT-DETAIL
+001730*****************************************************************
+001740 2200-FORMAT-DETAIL.
+001750     MOVE ZERO TO WS-AVERAGE-RESULT.
+001760     IF CST-CALC-COUNT > ZERO
+001770         COMPUTE WS-AVERAGE-RESULT ROUNDED =
+001780                 CST-RESULT-SUM / CST-CALC-COUNT
+001790     END-IF.
+001800
+001810     MOVE SPACES              TO WS-REPORT-DETAIL-LINE.
+001820     MOVE CST-OPERATOR        TO WS-RD-OPERATOR.
+001830     MOVE CST-CALC-COUNT      TO WS-RD-CALC-COUNT.
+001840     MOVE CST-RESULT-SUM      TO WS-RD-RESULT-SUM.
+001850     MOVE WS-AVERAGE-RESULT   TO WS-RD-AVERAGE.
+001860     MOVE WS-REPORT-DETAIL-LINE TO CALC-REPORT-LINE.
+001870     WRITE CALC-REPORT-LINE.
+001880 2200-EXIT.
+001890     EXIT.
+001900
+001910*****************************************************************
+001920*    2300-FORMAT-TRAILER
+001930*****************************************************************
+001940 2300-FORMAT-TRAILER.
+001950     MOVE CST-CALC-COUNT        TO WS-RT-CALC-COUNT.
+001960     MOVE CST-REJECT-COUNT      TO WS-RT-REJECT-COUNT.
+001970     MOVE WS-REPORT-TRAILER-LINE TO CALC-REPORT-LINE.
+001980     WRITE CALC-REPORT-LINE.
+001990     IF CST-REJECT-COUNT > ZERO
+002000         MOVE 1 TO LS-RETURN-CODE
+002010     END-IF.
+002020 2300-EXIT.
+002030     EXIT.
+002040
+002050*****************************************************************
+002060*    9000-TERMINATE
+002070*****************************************************************
+002080 9000-TERMINATE.
+002090     CLOSE CALC-STATS-FILE.
+002100     CLOSE CALC-REPORT-FILE.
+002110     DISPLAY "Summary report written to CALCRPT".
+002120 9000-EXIT.
+002130     EXIT.
