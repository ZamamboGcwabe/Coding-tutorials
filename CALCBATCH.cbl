@@ -0,0 +1,671 @@
+000010*****************************************************************
+000020* PROGRAM-ID: CalcBatchDriver
+000030* AUTHOR:     D. Naidoo, Batch Systems Support
+000040* INSTALLATION: Regional Data Processing Centre
+000050* DATE-WRITTEN: 2026-08-08
+000060*
+000070* REMARKS.
+000080*     Overnight batch entry point for the calculator family.
+000090*     Reads CALC-TRANS-FILE sequentially, hands each transaction
+000100*     to the same CalcComputeEngine used by the interactive
+000110*     program, and posts the outcome to CALC-RESULT-FILE (or
+000120*     CALC-SUSPENSE-FILE when rejected) instead of a DISPLAY that
+000130*     scrolls off an unattended console.  A checkpoint is written
+000140*     after every CK-INTERVAL transactions so a rerun following an
+000150*     abend can resume just past the last transaction posted
+000160*     rather than posting it twice.  Accepted results are also
+000170*     posted to the GL feed interface file, and calculation counts
+000180*     are accumulated for the end-of-run summary statistics.
+000190*     CALC-STATS-FILE reflects batch activity only - interactive
+000200*     calculations are logged to CALC-AUDIT-FILE but are outside
+000210*     this run's counters, so CalcSummaryReport's totals are a
+000220*     batch-day summary, not a whole-session one.
+000230*
+000240* MODIFICATION HISTORY.
+000250*     2026-08-08  DN  Original batch driver, built on the shared
+000260*                      CalcComputeEngine so batch and interactive
+000270*                      runs apply identical validation and
+000280*                      arithmetic.
+000290*     2026-08-08  DN  Added checkpoint/restart support.
+000300*     2026-08-08  DN  Added end-of-run summary statistics and
+000310*                      unconditional posting of accepted results
+000320*                      to the GL feed interface file.
+000330*     2026-08-08  DN  9000-TERMINATE now clears CALCCKPT on a
+000340*                      normal completion instead of leaving the
+000350*                      prior run's key in place for the next day
+000360*                      to trip over; the run counters are reset
+000370*                      in 1000-INITIALIZE instead of relying on
+000380*                      compile-time VALUE ZERO, since this
+000390*                      program is CALLed repeatedly from the menu
+000400*                      without a CANCEL between runs; a restart
+000410*                      run now OPENs CALC-RESULT-FILE EXTEND
+000420*                      instead of OUTPUT so it does not truncate
+000430*                      results already posted before the abend;
+000440*                      LS-RETURN-CODE now comes back 1 when this
+000450*                      run rejected anything, 0 otherwise; dropped
+000460*                      the unused stats-table seed values.
+000470*     2026-08-08  DN  A checkpoint is now validated against the
+000480*                      CT-RUN-DATE of the CALCTRAN in front of it
+000490*                      before being honored, instead of any
+000500*                      CALCCKPT on disk being trusted on sight;
+000510*                      CALC-STATS-FILE is rewritten with the
+000520*                      totals posted so far at every checkpoint
+000530*                      interval, not only at normal end of run, so
+000540*                      a genuine abend leaves real partial totals
+000550*                      for the next run to fold in.
+000560*     2026-08-09  DN  1000-INITIALIZE's "unable to open CALCTRAN"
+000570*                      path returned the same LS-RETURN-CODE of 1
+000580*                      as 9000-TERMINATE's "this run rejected
+000590*                      something" path, so CalcMenuProgram could
+000600*                      not tell a run that never started apart
+000610*                      from one that completed normally with
+000620*                      entries in the suspense file.  The fatal
+000630*                      open failure now returns 2 instead, leaving
+000640*                      1 meaning exactly what it always has.
+000650*     2026-08-09  DN  1000-INITIALIZE's OPEN EXTEND on
+000660*                      CALC-RESULT-FILE (and 2200-WRITE-RESULT's
+000670*                      WRITE against it) had no status check, so a
+000680*                      restart against a CALCRSLT that had been
+000690*                      archived off by a downstream job between
+000700*                      runs opened with status 35, every posted
+000710*                      Result then failed to write with status 48,
+000720*                      and the run still reported a clean
+000730*                      completion with every accepted Result
+000740*                      silently lost.  OPEN EXTEND now falls back
+000750*                      to OPEN OUTPUT on status 35, the same
+000760*                      fallback already used for CALC-SUSPENSE-
+000770*                      FILE/CALC-GLFEED-FILE; any other open
+000780*                      failure, and any failure writing a result
+000790*                      once the file is open, now aborts the run
+000800*                      with LS-RETURN-CODE = 2 and a displayed
+000810*                      status code instead of continuing silently.
+000820*     2026-08-09  DN  2600-WRITE-CHECKPOINT's OPEN OUTPUT and
+000830*                      WRITE against CALCCKPT had no status check,
+000840*                      so a failure there (disk full, permissions)
+000850*                      left the run believing it had checkpointed
+000860*                      when it had not - a later abend would then
+000870*                      resume from the prior, stale checkpoint and
+000880*                      double-post everything since.  Both now
+000890*                      abort the run with LS-RETURN-CODE = 2 on a
+000900*                      bad status, the same as the other output
+000910*                      files.  1300-LOAD-PRIOR-STATS also now
+000920*                      displays a warning when CALCSTAT cannot be
+000930*                      opened for a restart instead of silently
+000940*                      folding nothing in, since the totals this
+000950*                      run reports will under-count whatever the
+000960*                      interrupted run had already posted.
+000970*****************************************************************
+000980 IDENTIFICATION DIVISION.
+000990 PROGRAM-ID. CalcBatchDriver.
+001000 AUTHOR. D. NAIDOO.
+001010 INSTALLATION. REGIONAL DATA PROCESSING CENTRE.
+001020 DATE-WRITTEN. 08-08-2026.
+001030 DATE-COMPILED.
+001040
+001050 ENVIRONMENT DIVISION.
+001060 INPUT-OUTPUT SECTION.
+001070 FILE-CONTROL.
+001080     SELECT CALC-TRANS-FILE
+001090         ASSIGN TO "CALCTRAN"
+001100         ORGANIZATION IS LINE SEQUENTIAL
+001110         FILE STATUS IS WS-TRANS-FILE-STATUS.
+001120
+001130     SELECT CALC-RESULT-FILE
+001140         ASSIGN TO "CALCRSLT"
+001150         ORGANIZATION IS LINE SEQUENTIAL
+001160         FILE STATUS IS WS-RESULT-FILE-STATUS.
+001170
+001180     SELECT CALC-SUSPENSE-FILE
+001190         ASSIGN TO "CALCSUSP"
+001200         ORGANIZATION IS LINE SEQUENTIAL
+001210         FILE STATUS IS WS-SUSPENSE-FILE-STATUS.
+001220
+001230     SELECT CALC-GLFEED-FILE
+001240         ASSIGN TO "CALCGLFD"
+001250         ORGANIZATION IS LINE SEQUENTIAL
+001260         FILE STATUS IS WS-GLFEED-FILE-STATUS.
+001270
+001280     SELECT CALC-CHECKPOINT-FILE
+001290         ASSIGN TO "CALCCKPT"
+001300         ORGANIZATION IS LINE SEQUENTIAL
+001310         FILE STATUS IS WS-CKPT-FILE-STATUS.
+001320
+001330     SELECT CALC-STATS-FILE
+001340         ASSIGN TO "CALCSTAT"
+001350         ORGANIZATION IS LINE SEQUENTIAL
+001360         FILE STATUS IS WS-STATS-FILE-STATUS.
+001370
+001380 DATA DIVISION.
+001390 FILE SECTION.
+001400 FD  CALC-TRANS-FILE
+001410     RECORDING MODE IS F.
+001420     COPY "CALCTRAN.CPY".
+001430
+001440 FD  CALC-RESULT-FILE
+001450     RECORDING MODE IS F.
+001460     COPY "CALCRSLT.CPY".
+001470
+001480 FD  CALC-SUSPENSE-FILE
+001490     RECORDING MODE IS F.
+001500     COPY "CALCSUSP.CPY".
+001510
+001520 FD  CALC-GLFEED-FILE
+001530     RECORDING MODE IS F.
+001540     COPY "CALCGLFD.CPY".
+001550
+001560 FD  CALC-CHECKPOINT-FILE
+001570     RECORDING MODE IS F.
+001580     COPY "CALCCKPT.CPY".
+001590
+001600 FD  CALC-STATS-FILE
+001610     RECORDING MODE IS F.
+001620     COPY "CALCSTAT.CPY".
+001630
+001640 WORKING-STORAGE SECTION.
+001650*****************************************************************
+001660*    WORKING STORAGE - CALCULATION FIELDS
+001670*****************************************************************
+001680     COPY "CALCFLDS.CPY".
+001690
+001700*****************************************************************
+001710*    WORKING STORAGE - CONTROL FIELDS
+001720*****************************************************************
+001730 77  WS-TRANS-FILE-STATUS         PIC X(02).
+001740 77  WS-RESULT-FILE-STATUS        PIC X(02).
+001750 77  WS-SUSPENSE-FILE-STATUS      PIC X(02).
+001760 77  WS-GLFEED-FILE-STATUS        PIC X(02).
+001770 77  WS-CKPT-FILE-STATUS          PIC X(02).
+001780 77  WS-CKPT-FILENAME             PIC X(08) VALUE "CALCCKPT".
+001790 77  WS-CKPT-DELETE-RC            PIC 9(09) COMP-5 VALUE ZERO.
+001800 77  WS-STATS-FILE-STATUS         PIC X(02).
+001810 77  WS-CURRENT-DATE              PIC 9(08).
+001820 77  WS-CURRENT-TIME              PIC 9(08).
+001830 77  WS-CKPT-INTERVAL             PIC 9(04) VALUE 100.
+001840 77  WS-CKPT-COUNTER              PIC 9(04) VALUE ZERO.
+001850 77  WS-RESTART-KEY               PIC 9(08) VALUE ZERO.
+001860 77  WS-CKPT-RUN-DATE             PIC 9(08) VALUE ZERO.
+001870 77  WS-TRANS-COUNT               PIC 9(07) VALUE ZERO.
+001880 77  WS-ACCEPT-COUNT              PIC 9(07) VALUE ZERO.
+001890 77  WS-REJECT-COUNT              PIC 9(07) VALUE ZERO.
+001900
+001910 01  WS-END-OF-FILE-SWITCH        PIC X(01).
+001920     88  WS-END-OF-FILE               VALUE "Y".
+001930     88  WS-NOT-END-OF-FILE           VALUE "N".
+001940
+001950 01  WS-RESTART-FOUND-SWITCH      PIC X(01).
+001960     88  WS-RESTART-FOUND             VALUE "Y".
+001970     88  WS-RESTART-NOT-FOUND          VALUE "N".
+001980
+001990 01  WS-PRIOR-EOF-SWITCH          PIC X(01).
+002000     88  WS-PRIOR-EOF                 VALUE "Y".
+002010     88  WS-PRIOR-NOT-EOF              VALUE "N".
+002020
+002030*****************************************************************
+002040*    WORKING STORAGE - RUNNING OPERATOR STATISTICS
+002050*    One accumulator pair per supported operator, held by table
+002060*    so the end-of-run trailer loop can walk them in sequence.
+002070*****************************************************************
+002080 01  WS-STATS-TABLE.
+002090     05  WS-STATS-ENTRY OCCURS 7 TIMES INDEXED BY WS-STATS-IDX.
+002100         10  WS-STATS-OP           PIC X(01).
+002110         10  WS-STATS-COUNT        PIC 9(07).
+002120         10  WS-STATS-SUM          PIC S9(11)V99.
+002130
+002140 LINKAGE SECTION.
+002150 01  LS-RETURN-CODE               PIC 9(04) COMP.
+002160
+002170*****************************************************************
+002180*    0000-MAINLINE
+002190*****************************************************************
+002200 PROCEDURE DIVISION USING LS-RETURN-CODE.
+002210 0000-MAINLINE.
+002220     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002230     PERFORM 2000-PROCESS-ONE-TRANS THRU 2000-EXIT
+002240         UNTIL WS-END-OF-FILE.
+002250     PERFORM 8000-WRITE-STATS THRU 8000-EXIT.
+002260     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+002270     GOBACK.
+002280
+002290*****************************************************************
+002300*    1000-INITIALIZE
+002310*    Opens the transaction file, primes the read, and loads any
+002320*    checkpoint left by a prior run so already-posted transactions
+002330*    are skipped instead of posted again.  A checkpoint is only
+002340*    honored if its CK-RUN-DATE matches this CALCTRAN's own
+002350*    CT-RUN-DATE - a checkpoint left behind by an unrelated file
+002360*    is a foreign/stale checkpoint and is discarded so this run
+002370*    starts fresh instead of silently skipping transactions it
+002380*    never actually posted.  CALC-RESULT-FILE is OPENed EXTEND on
+002390*    a restart, falling back to OUTPUT if it no longer exists
+002400*    (e.g. a downstream job already archived it), the same
+002410*    fallback CALC-SUSPENSE-FILE/CALC-GLFEED-FILE already use; any
+002420*    other open failure aborts the run rather than posting
+002430*    Results nowhere.
+002440*****************************************************************
+002450 1000-INITIALIZE.
+002460     MOVE ZERO TO LS-RETURN-CODE.
+002470     MOVE ZERO TO WS-TRANS-COUNT WS-ACCEPT-COUNT
+002480                  WS-REJECT-COUNT WS-CKPT-COUNTER.
+002490     PERFORM 1100-LOAD-STATS-TABLE THRU 1100-EXIT.
+002500     PERFORM 1200-READ-CHECKPOINT THRU 1200-EXIT.
+002510
+002520     OPEN INPUT CALC-TRANS-FILE.
+002530     IF WS-TRANS-FILE-STATUS NOT = "00"
+002540         DISPLAY "CalcBatchDriver: unable to open CALCTRAN - "
+002550             "status " WS-TRANS-FILE-STATUS
+002560         MOVE 2 TO LS-RETURN-CODE
+002570         GOBACK
+002580     END-IF.
+002590     SET WS-NOT-END-OF-FILE TO TRUE.
+002600     PERFORM 2100-READ-TRANS THRU 2100-EXIT.
+002610
+002620     IF WS-RESTART-FOUND
+002630         IF WS-END-OF-FILE OR CT-RUN-DATE NOT = WS-CKPT-RUN-DATE
+002640             DISPLAY "CalcBatchDriver: CALCCKPT does not match "
+002650                 "this CALCTRAN - ignoring checkpoint"
+002660             SET WS-RESTART-NOT-FOUND TO TRUE
+002670             MOVE ZERO TO WS-RESTART-KEY
+002680         END-IF
+002690     END-IF.
+002700
+002710     IF WS-RESTART-FOUND
+002720         PERFORM 1300-LOAD-PRIOR-STATS THRU 1300-EXIT
+002730         PERFORM 2900-SKIP-TO-RESTART THRU 2900-EXIT
+002740         OPEN EXTEND CALC-RESULT-FILE
+002750         IF WS-RESULT-FILE-STATUS = "35"
+002760             OPEN OUTPUT CALC-RESULT-FILE
+002770         END-IF
+002780     ELSE
+002790         OPEN OUTPUT CALC-RESULT-FILE
+002800     END-IF.
+002810     IF WS-RESULT-FILE-STATUS NOT = "00"
+002820         DISPLAY "CalcBatchDriver: unable to open CALCRSLT - "
+002830             "status " WS-RESULT-FILE-STATUS
+002840         CLOSE CALC-TRANS-FILE
+002850         MOVE 2 TO LS-RETURN-CODE
+002860         GOBACK
+002870     END-IF.
+002880 1000-EXIT.
+002890     EXIT.
+002900
+002910*****************************************************************
+002920*    1100-LOAD-STATS-TABLE
+002930*    Seeds the running-total table with the seven operator
+002940*    symbols the compute engine supports, zero counts and sums.
+002950*****************************************************************
+002960 1100-LOAD-STATS-TABLE.
+002970     MOVE "+" TO WS-STATS-OP (1).
+002980     MOVE "-" TO WS-STATS-OP (2).
+002990     MOVE "*" TO WS-STATS-OP (3).
+003000     MOVE "/" TO WS-STATS-OP (4).
+003010     MOVE "%" TO WS-STATS-OP (5).
+003020     MOVE "M" TO WS-STATS-OP (6).
+003030     MOVE "^" TO WS-STATS-OP (7).
+003040     PERFORM 1110-CLEAR-ONE-STAT THRU 1110-EXIT
+003050         VARYING WS-STATS-IDX FROM 1 BY 1
+003060         UNTIL WS-STATS-IDX > 7.
+003070 1100-EXIT.
+003080     EXIT.
+003090
+003100 1110-CLEAR-ONE-STAT.
+003110     MOVE ZERO TO WS-STATS-COUNT (WS-STATS-IDX).
+003120     MOVE ZERO TO WS-STATS-SUM (WS-STATS-IDX).
+003130 1110-EXIT.
+003140     EXIT.
+003150
+003160*****************************************************************
+003170*    1200-READ-CHECKPOINT
+003180*    A prior interrupted run leaves its last posted key in
+003190*    CALC-CHECKPOINT-FILE.  If present, transactions up to and
+003200*    including that key are skipped on this run.
+003210*****************************************************************
+003220 1200-READ-CHECKPOINT.
+003230     SET WS-RESTART-NOT-FOUND TO TRUE.
+003240     MOVE ZERO TO WS-RESTART-KEY WS-CKPT-RUN-DATE.
+003250     OPEN INPUT CALC-CHECKPOINT-FILE.
+003260     IF WS-CKPT-FILE-STATUS = "00"
+003270         READ CALC-CHECKPOINT-FILE
+003280             AT END
+003290                 SET WS-RESTART-NOT-FOUND TO TRUE
+003300             NOT AT END
+003310                 MOVE CK-LAST-TRANS-KEY TO WS-RESTART-KEY
+003320                 MOVE CK-RUN-DATE       TO WS-CKPT-RUN-DATE
+003330                 SET WS-RESTART-FOUND TO TRUE
+003340         END-READ
+003350         CLOSE CALC-CHECKPOINT-FILE
+003360     END-IF.
+003370 1200-EXIT.
+003380     EXIT.
+003390
+003400*****************************************************************
+003410*    1300-LOAD-PRIOR-STATS
+003420*    A restart run's own counters only cover the transactions
+003430*    processed after the checkpoint, but CALC-STATS-FILE from the
+003440*    interrupted run already holds the pre-abend totals.  Folding
+003450*    those into this run's counters and WS-STATS-TABLE before
+003460*    8000-WRITE-STATS truncates and rewrites CALC-STATS-FILE keeps
+003470*    the day's summary complete instead of showing only the
+003480*    activity that happened after the restart.  If CALCSTAT
+003490*    cannot be opened, a warning is displayed instead of folding
+003500*    nothing in silently - this run's totals will under-report
+003510*    whatever the interrupted run had already posted.
+003520*****************************************************************
+003530 1300-LOAD-PRIOR-STATS.
+003540     OPEN INPUT CALC-STATS-FILE.
+003550     IF WS-STATS-FILE-STATUS = "00"
+003560         SET WS-PRIOR-NOT-EOF TO TRUE
+003570         PERFORM 1310-READ-PRIOR-STAT THRU 1310-EXIT
+003580         PERFORM 1320-FOLD-ONE-PRIOR-STAT THRU 1320-EXIT
+003590             UNTIL WS-PRIOR-EOF
+003600         CLOSE CALC-STATS-FILE
+003610     ELSE
+003620         DISPLAY "CalcBatchDriver: CALCSTAT not found for "
+003630             "restart - prior totals not folded in"
+003640     END-IF.
+003650 1300-EXIT.
+003660     EXIT.
+003670
+003680 1310-READ-PRIOR-STAT.
+003690     READ CALC-STATS-FILE
+003700         AT END
+003710             SET WS-PRIOR-EOF TO TRUE
+003720     END-READ.
+003730 1310-EXIT.
+003740     EXIT.
+003750
+003760*****************************************************************
+003770*    1320-FOLD-ONE-PRIOR-STAT
+003780*    A prior detail record folds into the matching operator's
+003790*    table entry; a prior trailer record folds into the run-level
+003800*    counters.  WS-ACCEPT-COUNT is derived rather than carried on
+003810*    the trailer record, the same way 9000-TERMINATE derives it
+003820*    today.
+003830*****************************************************************
+003840 1320-FOLD-ONE-PRIOR-STAT.
+003850     IF CST-DETAIL
+003860         SET WS-STATS-IDX TO 1
+003870         SEARCH WS-STATS-ENTRY
+003880           WHEN CST-OPERATOR = WS-STATS-OP (WS-STATS-IDX)
+003890             ADD CST-CALC-COUNT TO WS-STATS-COUNT (WS-STATS-IDX)
+003900             ADD CST-RESULT-SUM TO WS-STATS-SUM (WS-STATS-IDX)
+003910         END-SEARCH
+003920     ELSE
+003930         ADD CST-CALC-COUNT   TO WS-TRANS-COUNT
+003940         ADD CST-REJECT-COUNT TO WS-REJECT-COUNT
+003950         COMPUTE WS-ACCEPT-COUNT = WS-ACCEPT-COUNT
+003960             + CST-CALC-COUNT - CST-REJECT-COUNT
+003970     END-IF.
+003980     PERFORM 1310-READ-PRIOR-STAT THRU 1310-EXIT.
+003990 1320-EXIT.
+004000     EXIT.
+004010
+004020*****************************************************************
+004030*    2000-PROCESS-ONE-TRANS
+004040*    Runs one transaction record through the shared compute
+004050*    engine and posts the outcome, then reads the next record and
+004060*    checkpoints if the interval has been reached.
+004070*****************************************************************
+004080 2000-PROCESS-ONE-TRANS.
+004090     ADD 1 TO WS-TRANS-COUNT.
+004100     MOVE CT-OPERAND1 TO CALC-OPERAND1.
+004110     MOVE CT-OPERATOR TO CALC-OPERATOR.
+004120     MOVE CT-OPERAND2 TO CALC-OPERAND2.
+004130
+004140     CALL "CalcComputeEngine" USING CALC-ENGINE-DATA.
+004150
+004160     IF CALC-STATUS-ACCEPTED
+004170         ADD 1 TO WS-ACCEPT-COUNT
+004180         PERFORM 2400-UPDATE-STATS THRU 2400-EXIT
+004190         PERFORM 2200-WRITE-RESULT THRU 2200-EXIT
+004200         PERFORM 2500-POST-GLFEED THRU 2500-EXIT
+004210     ELSE
+004220         ADD 1 TO WS-REJECT-COUNT
+004230         PERFORM 2300-WRITE-SUSPENSE THRU 2300-EXIT
+004240     END-IF.
+004250
+004260     ADD 1 TO WS-CKPT-COUNTER.
+004270     IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL
+004280         PERFORM 2600-WRITE-CHECKPOINT THRU 2600-EXIT
+004290         MOVE ZERO TO WS-CKPT-COUNTER
+004300     END-IF.
+004310
+004320     PERFORM 2100-READ-TRANS THRU 2100-EXIT.
+004330 2000-EXIT.
+004340     EXIT.
+004350
+004360*****************************************************************
+004370*    2100-READ-TRANS
+004380*****************************************************************
+004390 2100-READ-TRANS.
+004400     READ CALC-TRANS-FILE
+004410         AT END
+004420             SET WS-END-OF-FILE TO TRUE
+004430     END-READ.
+004440 2100-EXIT.
+004450     EXIT.
+004460
+004470*****************************************************************
+004480*    2200-WRITE-RESULT
+004490*    A failure here (e.g. the result file hit a disk-full or
+004500*    other I/O error after a successful OPEN) means this run's
+004510*    primary output can no longer be trusted, so the whole run is
+004520*    aborted rather than silently dropping the Result and carrying
+004530*    on as if it had posted.
+004540*****************************************************************
+004550 2200-WRITE-RESULT.
+004560     MOVE CT-TRANS-KEY  TO CR-TRANS-KEY.
+004570     MOVE CALC-OPERAND1 TO CR-OPERAND1.
+004580     MOVE CALC-OPERATOR TO CR-OPERATOR.
+004590     MOVE CALC-OPERAND2 TO CR-OPERAND2.
+004600     MOVE CALC-RESULT   TO CR-RESULT.
+004610     WRITE CALC-RESULT-RECORD.
+004620     IF WS-RESULT-FILE-STATUS NOT = "00"
+004630         DISPLAY "CalcBatchDriver: unable to write CALCRSLT - "
+004640             "status " WS-RESULT-FILE-STATUS
+004650         CLOSE CALC-TRANS-FILE
+004660         CLOSE CALC-RESULT-FILE
+004670         MOVE 2 TO LS-RETURN-CODE
+004680         GOBACK
+004690     END-IF.
+004700 2200-EXIT.
+004710     EXIT.
+004720
+004730*****************************************************************
+004740*    2300-WRITE-SUSPENSE
+004750*    Rejected transactions - overflow, divide-by-zero, or an
+004760*    unrecognized operator - are held for review instead of being
+004770*    silently dropped from the batch.
+004780*****************************************************************
+004790 2300-WRITE-SUSPENSE.
+004800     MOVE CT-TRANS-KEY       TO CS-TRANS-KEY.
+004810     MOVE CALC-OPERAND1      TO CS-OPERAND1.
+004820     MOVE CALC-OPERATOR      TO CS-OPERATOR.
+004830     MOVE CALC-OPERAND2      TO CS-OPERAND2.
+004840     MOVE CALC-REJECT-REASON TO CS-REJECT-REASON.
+004850
+004860     OPEN EXTEND CALC-SUSPENSE-FILE.
+004870     IF WS-SUSPENSE-FILE-STATUS = "35"
+004880         OPEN OUTPUT CALC-SUSPENSE-FILE
+004890     END-IF.
+004900     WRITE CALC-SUSPENSE-RECORD.
+004910     CLOSE CALC-SUSPENSE-FILE.
+004920 2300-EXIT.
+004930     EXIT.
+004940
+004950*****************************************************************
+004960*    2400-UPDATE-STATS
+004970*    Adds this accepted calculation into the running total for
+004980*    its operator, used to build the end-of-run summary.
+004990*****************************************************************
+005000 2400-UPDATE-STATS.
+005010     SET WS-STATS-IDX TO 1.
+005020     SEARCH WS-STATS-ENTRY
+005030         WHEN CALC-OPERATOR = WS-STATS-OP (WS-STATS-IDX)
+005040             ADD 1 TO WS-STATS-COUNT (WS-STATS-IDX)
+005050             ADD CALC-RESULT TO WS-STATS-SUM (WS-STATS-IDX)
+005060     END-SEARCH.
+005070 2400-EXIT.
+005080     EXIT.
+005090
+005100*****************************************************************
+005110*    2500-POST-GLFEED
+005120*    Every accepted batch result is posted to the GL feed
+005130*    interface file - there is no operator present to ask, so
+005140*    unlike the interactive program this posting is unconditional.
+005150*****************************************************************
+005160 2500-POST-GLFEED.
+005170     MOVE SPACES TO CALC-GLFEED-RECORD.
+005180     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+005190     MOVE WS-CURRENT-DATE TO GL-TRANS-DATE.
+005200     MOVE CALC-OPERAND1   TO GL-OPERAND1.
+005210     MOVE CALC-OPERATOR   TO GL-OPERATOR.
+005220     MOVE CALC-OPERAND2   TO GL-OPERAND2.
+005230     MOVE CALC-RESULT     TO GL-RESULT.
+005240     MOVE SPACES          TO GL-ACCOUNT-CODE.
+005250
+005260     OPEN EXTEND CALC-GLFEED-FILE.
+005270     IF WS-GLFEED-FILE-STATUS = "35"
+005280         OPEN OUTPUT CALC-GLFEED-FILE
+005290     END-IF.
+005300     WRITE CALC-GLFEED-RECORD.
+005310     CLOSE CALC-GLFEED-FILE.
+005320 2500-EXIT.
+005330     EXIT.
+005340
+005350*****************************************************************
+005360*    2600-WRITE-CHECKPOINT
+005370*    Replaces the checkpoint file with the key just posted,
+005380*    tagged with this CALCTRAN's own CT-RUN-DATE so a restart can
+005390*    confirm the checkpoint it finds actually belongs to the file
+005400*    in front of it.  CALC-STATS-FILE is rewritten with the
+005410*    totals posted so far in the same breath, so a genuine abend
+005420*    leaves real partial totals behind rather than only whatever
+005430*    the last full run wrote, and a rerun after an abend resumes
+005440*    just past this point with a summary that still reflects what
+005450*    was actually posted.  A failure opening or writing CALCCKPT
+005460*    means this run cannot actually prove it checkpointed, so it
+005470*    is treated the same as a failure posting a Result - the run
+005480*    is aborted rather than carrying on believing a checkpoint
+005490*    exists that a later restart could silently trust and double-
+005500*    post transactions against.
+005510*****************************************************************
+005520 2600-WRITE-CHECKPOINT.
+005530     MOVE SPACES TO CALC-CHECKPOINT-RECORD.
+005540     MOVE CT-TRANS-KEY     TO CK-LAST-TRANS-KEY.
+005550     MOVE CT-RUN-DATE      TO CK-RUN-DATE.
+005560     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+005570     ACCEPT WS-CURRENT-TIME FROM TIME.
+005580     MOVE WS-CURRENT-DATE  TO CK-CHECKPOINT-DATE.
+005590     MOVE WS-CURRENT-TIME  TO CK-CHECKPOINT-TIME.
+005600
+005610     OPEN OUTPUT CALC-CHECKPOINT-FILE.
+005620     IF WS-CKPT-FILE-STATUS NOT = "00"
+005630         DISPLAY "CalcBatchDriver: unable to open CALCCKPT - "
+005640             "status " WS-CKPT-FILE-STATUS
+005650         CLOSE CALC-TRANS-FILE
+005660         CLOSE CALC-RESULT-FILE
+005670         MOVE 2 TO LS-RETURN-CODE
+005680         GOBACK
+005690     END-IF.
+005700     WRITE CALC-CHECKPOINT-RECORD.
+005710     IF WS-CKPT-FILE-STATUS NOT = "00"
+005720         DISPLAY "CalcBatchDriver: unable to write CALCCKPT - "
+005730             "status " WS-CKPT-FILE-STATUS
+005740         CLOSE CALC-CHECKPOINT-FILE
+005750         CLOSE CALC-TRANS-FILE
+005760         CLOSE CALC-RESULT-FILE
+005770         MOVE 2 TO LS-RETURN-CODE
+005780         GOBACK
+005790     END-IF.
+005800     CLOSE CALC-CHECKPOINT-FILE.
+005810     PERFORM 8000-WRITE-STATS THRU 8000-EXIT.
+005820 2600-EXIT.
+005830     EXIT.
+005840
+005850*****************************************************************
+005860*    2900-SKIP-TO-RESTART
+005870*    Reads forward past every transaction up to and including the
+005880*    checkpointed key before real processing begins.
+005890*****************************************************************
+005900 2900-SKIP-TO-RESTART.
+005910     PERFORM 2910-SKIP-ONE THRU 2910-EXIT
+005920         UNTIL WS-END-OF-FILE
+005930            OR CT-TRANS-KEY > WS-RESTART-KEY.
+005940 2900-EXIT.
+005950     EXIT.
+005960
+005970 2910-SKIP-ONE.
+005980     IF CT-TRANS-KEY <= WS-RESTART-KEY
+005990         PERFORM 2100-READ-TRANS THRU 2100-EXIT
+006000     END-IF.
+006010 2910-EXIT.
+006020     EXIT.
+006030
+006040*****************************************************************
+006050*    8000-WRITE-STATS
+006060*    Writes one detail record per operator that was actually used
+006070*    this run, followed by a trailer record carrying the overall
+006080*    reject count, to CALC-STATS-FILE for CalcSummaryReport.
+006090*****************************************************************
+006100 8000-WRITE-STATS.
+006110     OPEN OUTPUT CALC-STATS-FILE.
+006120     PERFORM 8100-WRITE-ONE-STAT THRU 8100-EXIT
+006130         VARYING WS-STATS-IDX FROM 1 BY 1
+006140         UNTIL WS-STATS-IDX > 7.
+006150
+006160     MOVE SPACES TO CALC-STATS-RECORD.
+006170     SET CST-TRAILER TO TRUE.
+006180     MOVE SPACES           TO CST-OPERATOR.
+006190     MOVE WS-TRANS-COUNT   TO CST-CALC-COUNT.
+006200     MOVE ZERO             TO CST-RESULT-SUM.
+006210     MOVE WS-REJECT-COUNT  TO CST-REJECT-COUNT.
+006220     WRITE CALC-STATS-RECORD.
+006230     CLOSE CALC-STATS-FILE.
+006240 8000-EXIT.
+006250     EXIT.
+006260
+006270 8100-WRITE-ONE-STAT.
+006280     IF WS-STATS-COUNT (WS-STATS-IDX) > ZERO
+006290         MOVE SPACES TO CALC-STATS-RECORD
+006300         SET CST-DETAIL TO TRUE
+006310         MOVE WS-STATS-OP (WS-STATS-IDX)    TO CST-OPERATOR
+006320         MOVE WS-STATS-COUNT (WS-STATS-IDX) TO CST-CALC-COUNT
+006330         MOVE WS-STATS-SUM (WS-STATS-IDX)   TO CST-RESULT-SUM
+006340         MOVE ZERO                          TO CST-REJECT-COUNT
+006350         WRITE CALC-STATS-RECORD
+006360     END-IF.
+006370 8100-EXIT.
+006380     EXIT.
+006390
+006400*****************************************************************
+006410*    9000-TERMINATE
+006420*    A run that reaches here went end to end with no abend, so
+006430*    any checkpoint left by an earlier, interrupted run no
+006440*    longer applies - it is cleared before this run gives up
+006450*    control so tomorrow's run does not skip transactions it
+006460*    has never actually posted.
+006470*****************************************************************
+006480 9000-TERMINATE.
+006490     CLOSE CALC-TRANS-FILE.
+006500     CLOSE CALC-RESULT-FILE.
+006510     IF WS-REJECT-COUNT > ZERO
+006520         MOVE 1 TO LS-RETURN-CODE
+006530     END-IF.
+006540     PERFORM 9100-CLEAR-CHECKPOINT THRU 9100-EXIT.
+006550     DISPLAY "Batch run complete - " WS-TRANS-COUNT " read, "
+006560         WS-ACCEPT-COUNT " accepted, "
+006570         WS-REJECT-COUNT " rejected".
+006580 9000-EXIT.
+006590     EXIT.
+006600
+006610*****************************************************************
+006620*    9100-CLEAR-CHECKPOINT
+006630*    Removes CALCCKPT outright rather than leaving an empty or
+006640*    stale record behind, so 1200-READ-CHECKPOINT's existing
+006650*    file-not-found handling is all the next run ever needs.
+006660*****************************************************************
+006670 9100-CLEAR-CHECKPOINT.
+006680     CALL "CBL_DELETE_FILE" USING WS-CKPT-FILENAME
+006690         RETURNING WS-CKPT-DELETE-RC.
+006700 9100-EXIT.
+006710     EXIT.
